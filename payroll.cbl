@@ -23,17 +23,47 @@
             SELECT YOUR-LISTING
                      ASSIGN REPORT1.
 
+            SELECT EXCEPT-LISTING
+                     ASSIGN REPORT2.
+
+            SELECT PAYROLL-REG
+                     ASSIGN REPORT3.
+
+            SELECT AUDIT-LISTING
+                     ASSIGN REPORT4.
+
+            SELECT EXTRACT-FILE
+                     ASSIGN REPORT5.
+
+            SELECT CHECKPOINT-FILE
+                   ASSIGN TO CKPTFILE
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  EMPLOYEE-DATA
            RECORD IS VARYING
-             FROM 03 TO 96 CHARACTERS.
+             FROM 88 TO 181 CHARACTERS.
 
          01  EMPLOYEE-RECORD.
            05  ER-ROOT-SEGMENT.
-               10  ER-EMP-NUM          PIC 99.
+               10  ER-EMP-NUM          PIC 9(6).
                10  ER-EMP-SEGS         PIC 9.
+               10  ER-EMP-FNAME        PIC X(12).
+               10  ER-EMP-MI           PIC X(01).
+               10  ER-EMP-LNAME        PIC X(15).
+               10  ER-EMP-DEPT         PIC X(03).
+               10  ER-EMP-PHONE        PIC X(04).
+               10  ER-EMP-HIREDATE     PIC X(10).
+               10  ER-EMP-JOB          PIC X(08).
+               10  ER-EMP-EDLEVEL      PIC S9(4) USAGE COMP.
+               10  ER-EMP-SEX          PIC X(01).
+               10  ER-EMP-BIRTHDATE    PIC X(10).
+               10  ER-EMP-SALARY       PIC S9(7)V99 USAGE COMP-3.
+               10  ER-EMP-BONUS        PIC S9(7)V99 USAGE COMP-3.
+               10  ER-EMP-COMM         PIC S9(7)V99 USAGE COMP-3.
            05 ER-PROJ-SEG         OCCURS 0 TO 3 TIMES
                                   DEPENDING ON ER-EMP-SEGS
                                    INDEXED BY PROJ-X.
@@ -48,14 +78,43 @@
 
           01  PRINT-REC       PIC X(132).
 
+       FD  EXCEPT-LISTING
+            RECORD CONTAINS 132 CHARACTERS.
+
+          01  EXCEPT-REC      PIC X(132).
+
+       FD  PAYROLL-REG
+            RECORD CONTAINS 132 CHARACTERS.
+
+          01  PAYROLL-REC     PIC X(132).
+
+       FD  AUDIT-LISTING
+            RECORD CONTAINS 132 CHARACTERS.
+
+          01  AUDIT-REC       PIC X(132).
+
+       FD  EXTRACT-FILE
+            RECORD CONTAINS 150 CHARACTERS.
+
+          01  EXTRACT-REC     PIC X(150).
+
+       FD  CHECKPOINT-FILE
+            RECORD CONTAINS 6 CHARACTERS.
+
+          01  CHECKPOINT-RECORD.
+              05 CK-LAST-EMPNO      PIC 9(6).
+
 
        WORKING-STORAGE SECTION.
 
        01  WORK-FIELDS.
            05 MORE-RECORDS      PIC X(3) VALUE 'YES'.
-           05 WS-EMP-CNT        PIC 9(3).
-           05 WS-WAGES-EARNED   PIC 9(3)V99.
+           05 WS-EMP-CNT        PIC 9(6).
+           05 WS-WAGES-EARNED   PIC S9(7)V99 COMP-3 VALUE ZERO.
            05 WS-OT-TOTAL       PIC 999V99.
+           05 WS-TOTAL-HOURS    PIC S9(3)V99 COMP-3 VALUE ZERO.
+           05 WS-STRAIGHT-HOURS PIC S9(3)V99 COMP-3 VALUE ZERO.
+           05 WS-HOURLY-RATE    PIC S9(5)V99 COMP-3 VALUE ZERO.
            05 WS-MAST-STATUS    PIC XX.
            05 WF-EMPNO          PIC X(6).
            05 DISPLAY-SQLCODE     PIC 999-.
@@ -64,14 +123,62 @@
            05 F-REC               PIC X VALUE 'T'.
                88 F-REC-F               VALUE 'F'.
 
+           05 WS-PROJ-SEG-STATUS  PIC X VALUE 'V'.
+               88 PROJ-SEG-VALID        VALUE 'V'.
+               88 PROJ-SEG-INVALID      VALUE 'I'.
+           05 WS-REJECT-REASON    PIC X(40).
+           05 WS-MAX-PROJ-HRS     PIC S9(3)V99 COMP-3 VALUE 60.00.
+           05 WS-EXCEPT-CNT       PIC 9(06) VALUE ZERO.
+           05 WS-WAGE-STATUS      PIC X VALUE 'V'.
+               88 WAGE-CALC-VALID       VALUE 'V'.
+               88 WAGE-CALC-INVALID     VALUE 'I'.
+
            05 TEMP-EMPNO          PIC X(6).
            05 WF-AVG              PIC S9(7)V99 COMP-3.
            05 WF-MIN              PIC S9(7)V99 COMP-3.
            05 WF-MAX              PIC S9(7)V99 COMP-3.
-           05 WF-COUNT            PIC S9(3) COMP.
+           05 WF-COUNT            PIC S9(6) COMP.
            05 SPACE-CONT          PIC 99 VALUE 02.
            05 TEMP-ACTNO          PIC S9(4) COMP.
 
+           05 WS-HIREDATE-PARM    PIC 9(3) VALUE ZERO.
+           05 WS-HIREDATE-YEARS   PIC S9(4) COMP VALUE 37.
+
+           05 WS-CKPT-STATUS      PIC XX.
+           05 WS-CHECKPOINT-EMPNO PIC 9(6) VALUE ZERO.
+           05 WS-CKPT-INTERVAL    PIC 9(3) VALUE 10.
+           05 WS-CKPT-COUNTER     PIC 9(3) VALUE ZERO.
+
+           05 WS-EMP-COMMIT-STATUS PIC X VALUE 'V'.
+               88 EMP-COMMIT-OK          VALUE 'V'.
+               88 EMP-COMMIT-FAILED      VALUE 'F'.
+           05 WS-JOB-STATUS        PIC X VALUE 'N'.
+               88 JOB-ABORTED             VALUE 'Y'.
+
+           05 TEMP-WORKDEPT       PIC X(03).
+           05 WS-FIRST-DEPT       PIC X VALUE 'Y'.
+               88 FIRST-DEPT-Y          VALUE 'Y'.
+               88 FIRST-DEPT-N          VALUE 'N'.
+           05 WS-DEPT-COUNT       PIC S9(3) COMP VALUE ZERO.
+           05 WS-DEPT-TOTAL       PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-DEPT-MIN         PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05 WS-DEPT-MAX         PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05 WS-DEPT-AVG         PIC S9(7)V99 COMP-3 VALUE ZERO.
+
+           05 WS-EXT-FIRSTNME     PIC X(12).
+           05 WS-EXT-LASTNAME     PIC X(15).
+           05 WS-EXT-MIDINIT      PIC X(01).
+
+           05 OLD-FIRSTNME        PIC X(12).
+           05 OLD-LASTNAME        PIC X(15).
+           05 OLD-WORKDEPT        PIC X(03).
+           05 OLD-SALARY          PIC S9(7)V99 COMP-3.
+           05 OLD-PROJNO          PIC X(6).
+           05 OLD-ACTNO           PIC S9(4) COMP.
+           05 OLD-EMPTIME         PIC S9(3)V99 COMP-3.
+           05 OLD-EMSTDATE        PIC X(10).
+           05 OLD-EMENDATE        PIC X(10).
+
         01 TITLE-LINE.
               05                    PIC X(5) VALUE SPACES.
               05                    PIC X(7) VALUE 'KC03AF5'.
@@ -124,14 +231,135 @@
           05                    PIC X(10) VALUE '   MAX SAL'.
 
        01 TOTAL-DETAIL.
-          05 TD-COUNT           PIC 999.
-          05                    PIC X(09) VALUE SPACES.
+          05 TD-COUNT           PIC 9(6).
+          05                    PIC X(06) VALUE SPACES.
           05 TD-AVG             PIC $$,$$$,999.99.
           05                    PIC X(03) VALUE SPACES.
           05 TD-MIN             PIC $$,$$$,999.99.
           05                    PIC X(03) VALUE SPACES.
           05 TD-MAX             PIC $$,$$$,999.99.
 
+       01 DEPT-TOTAL-HEADING.
+          05                    PIC X(11) VALUE 'DEPT TOTALS'.
+          05                    PIC X(03) VALUE SPACES.
+          05                    PIC X(03) VALUE 'DEP'.
+          05                    PIC X(04) VALUE SPACES.
+          05                    PIC X(03) VALUE 'CNT'.
+          05                    PIC X(07) VALUE SPACES.
+          05                    PIC X(13) VALUE '     AVG     '.
+          05                    PIC X(03) VALUE SPACES.
+          05                    PIC X(13) VALUE '   MIN SAL   '.
+          05                    PIC X(03) VALUE SPACES.
+          05                    PIC X(13) VALUE '   MAX SAL   '.
+
+       01 DEPT-TOTAL-DETAIL.
+          05                    PIC X(11) VALUE 'DEPT SUBTOT'.
+          05                    PIC X(03) VALUE SPACES.
+          05 DT-DEPT            PIC X(03).
+          05                    PIC X(04) VALUE SPACES.
+          05 DT-COUNT           PIC 999.
+          05                    PIC X(07) VALUE SPACES.
+          05 DT-AVG             PIC $$,$$$,999.99.
+          05                    PIC X(03) VALUE SPACES.
+          05 DT-MIN             PIC $$,$$$,999.99.
+          05                    PIC X(03) VALUE SPACES.
+          05 DT-MAX             PIC $$,$$$,999.99.
+
+       01 EXCEPT-HEADING-LINE.
+          05                    PIC X(06) VALUE 'EMPNUM'.
+          05                    PIC X(04) VALUE SPACES.
+          05                    PIC X(07) VALUE 'PROJNUM'.
+          05                    PIC X(04) VALUE SPACES.
+          05                    PIC X(05) VALUE 'ACTNO'.
+          05                    PIC X(05) VALUE SPACES.
+          05                    PIC X(06) VALUE 'REASON'.
+
+       01 EXCEPT-DETAIL-LINE.
+          05 EX-EMPNO           PIC X(06).
+          05                    PIC X(04) VALUE SPACES.
+          05 EX-PROJNO          PIC X(06).
+          05                    PIC X(05) VALUE SPACES.
+          05 EX-ACTNO           PIC ZZZ9.
+          05                    PIC X(06) VALUE SPACES.
+          05 EX-REASON          PIC X(40).
+
+       01 EXCEPT-TOTAL-LINE.
+          05                    PIC X(18) VALUE 'TOTAL EXCEPTIONS: '.
+          05 EX-TOT-CNT         PIC ZZZ,ZZ9.
+
+       01 PAYROLL-HEADING-LINE.
+          05                    PIC X(06) VALUE 'EMPNUM'.
+          05                    PIC X(04) VALUE SPACES.
+          05                    PIC X(07) VALUE 'REG HRS'.
+          05                    PIC X(04) VALUE SPACES.
+          05                    PIC X(06) VALUE 'OT HRS'.
+          05                    PIC X(05) VALUE SPACES.
+          05                    PIC X(11) VALUE 'WEEKLY WAGE'.
+
+       01 PAYROLL-DETAIL-LINE.
+          05 PR-EMPNO           PIC ZZZZZ9.
+          05                    PIC X(04) VALUE SPACES.
+          05 PR-REG-HRS         PIC ZZ9.99.
+          05                    PIC X(04) VALUE SPACES.
+          05 PR-OT-HRS          PIC ZZ9.99.
+          05                    PIC X(05) VALUE SPACES.
+          05 PR-WAGE            PIC $$,$$$,$$9.99.
+
+       01 PAYROLL-TOTAL-LINE.
+          05                    PIC X(25) VALUE
+            'TOTAL EMPLOYEES PROCESSED'.
+          05                    PIC X(03) VALUE SPACES.
+          05 PR-TOT-CNT         PIC ZZZ,ZZ9.
+
+       01 AUDIT-HEADING-LINE.
+          05                    PIC X(06) VALUE 'EMPNUM'.
+          05                    PIC X(03) VALUE SPACES.
+          05                    PIC X(14) VALUE 'ACTION'.
+          05                    PIC X(02) VALUE SPACES.
+          05                    PIC X(04) VALUE 'DEPT'.
+          05                    PIC X(03) VALUE SPACES.
+          05                    PIC X(06) VALUE 'SALARY'.
+          05                    PIC X(04) VALUE SPACES.
+          05                    PIC X(06) VALUE 'PROJNO'.
+          05                    PIC X(03) VALUE SPACES.
+          05                    PIC X(05) VALUE 'ACTNO'.
+          05                    PIC X(03) VALUE SPACES.
+          05                    PIC X(04) VALUE 'TIME'.
+
+       01 AUDIT-DETAIL-LINE.
+          05 AU-EMPNO           PIC X(06).
+          05                    PIC X(03) VALUE SPACES.
+          05 AU-ACTION          PIC X(14).
+          05                    PIC X(02) VALUE SPACES.
+          05 AU-DEPT            PIC X(03).
+          05                    PIC X(04) VALUE SPACES.
+          05 AU-SALARY          PIC $$,$$$,999.99.
+          05                    PIC X(02) VALUE SPACES.
+          05 AU-PROJNO          PIC X(06).
+          05                    PIC X(03) VALUE SPACES.
+          05 AU-ACTNO           PIC ZZZ9.
+          05                    PIC X(03) VALUE SPACES.
+          05 AU-TIME            PIC ZZ9.99.
+
+       01 EXTRACT-DETAIL-LINE.
+          05 EXT-EMPNO          PIC X(06).
+          05 EXT-DELIM1         PIC X VALUE ','.
+          05 EXT-LASTNAME       PIC X(15).
+          05 EXT-DELIM2         PIC X VALUE ','.
+          05 EXT-FIRSTNME       PIC X(12).
+          05 EXT-DELIM3         PIC X VALUE ','.
+          05 EXT-MIDINIT        PIC X(01).
+          05 EXT-DELIM4         PIC X VALUE ','.
+          05 EXT-WORKDEPT       PIC X(03).
+          05 EXT-DELIM5         PIC X VALUE ','.
+          05 EXT-SALARY         PIC ZZZZZZ9.99.
+          05 EXT-DELIM6         PIC X VALUE ','.
+          05 EXT-HIREDT         PIC X(10).
+          05 EXT-DELIM7         PIC X VALUE ','.
+          05 EXT-PROJNO         PIC X(06).
+          05 EXT-DELIM8         PIC X VALUE ','.
+          05 EXT-EMSTDATE       PIC X(10).
+
            EXEC SQL
              INCLUDE EMPROACT
            END-EXEC.
@@ -157,13 +385,21 @@
                  ELSE MIDINIT
                  END   || '.' , WORKDEPT, SALARY, HIREDATE,
                  VALUE(PROJNO, 'NO PROJ'), VALUE(ACTDESC, 'CURRENTLY'),
-                 COALESCE(CHAR (EMSTDATE) , 'ASSIGNED')
+                 COALESCE(CHAR (EMSTDATE) , 'ASSIGNED'),
+                 LASTNAME, FIRSTNME, VALUE(MIDINIT, ' ')
              FROM SCM.EMP E FULL JOIN SCM.EMPPROJACT EP
                      ON E.EMPNO =EP.EMPNO
              FULL JOIN SCM.ACT A ON A.ACTNO = EP.ACTNO
              WHERE HIREDATE IS NOT NULL
-             AND HIREDATE >= (CURRENT DATE - 37 YEARS)
-             ORDER BY EMPNO
+             AND HIREDATE >= (CURRENT DATE - :WS-HIREDATE-YEARS YEARS)
+             ORDER BY WORKDEPT, EMPNO
+            END-EXEC.
+
+           EXEC SQL
+               DECLARE AUDCURS CURSOR FOR
+            SELECT PROJNO, ACTNO, EMPTIME, EMSTDATE, EMENDATE
+              FROM SCM.EMPPROJACT
+              WHERE EMPNO = :WF-EMPNO
             END-EXEC.
 
        PROCEDURE DIVISION.
@@ -184,14 +420,26 @@
                    AT END
                      MOVE 'NO' TO MORE-RECORDS
                    NOT AT END
-                     PERFORM 320-ADD-EMP
-                     PERFORM 321-ADD-PROJ
-                           VARYING PROJ-X FROM 1 BY 1
-                           UNTIL PROJ-X > ER-EMP-SEGS
+                     IF ER-EMP-SEGS > 3
+                        PERFORM 107-WRITE-SEGS-EXCEPTION
+                     ELSE
+                        SET EMP-COMMIT-OK TO TRUE
+                        PERFORM 320-ADD-EMP
+                        MOVE ZEROS TO WS-TOTAL-HOURS
+                        PERFORM 321-ADD-PROJ
+                              VARYING PROJ-X FROM 1 BY 1
+                              UNTIL PROJ-X > ER-EMP-SEGS
+                                 OR EMP-COMMIT-FAILED
+                        IF EMP-COMMIT-OK
+                           PERFORM 330-CALC-WAGE
+                           PERFORM 340-WRITE-CHECKPOINT
+                        END-IF
+                     END-IF
                END-READ
            END-PERFORM.
 
            PERFORM 120-PRINT-HEADINGS.
+           PERFORM 124-PRINT-DEPT-HEADINGS.
            PERFORM 110-WRITE-DATA WITH TEST BEFORE
                    UNTIL EOJ-T.
            PERFORM 150-EOJ.
@@ -203,11 +451,26 @@
        100-HSK.
 
            OPEN INPUT EMPLOYEE-DATA
-           OPEN  OUTPUT YOUR-LISTING.
+           OPEN  OUTPUT YOUR-LISTING
+           OPEN  OUTPUT EXCEPT-LISTING
+           OPEN  OUTPUT PAYROLL-REG
+           OPEN  OUTPUT AUDIT-LISTING
+           OPEN  OUTPUT EXTRACT-FILE.
+
+           ACCEPT WS-HIREDATE-PARM FROM SYSIN.
+           IF WS-HIREDATE-PARM IS NUMERIC
+              AND WS-HIREDATE-PARM > ZERO
+              MOVE WS-HIREDATE-PARM TO WS-HIREDATE-YEARS
+           END-IF.
+
            EXEC SQL
                OPEN  EMPCURS
            END-EXEC.
 
+           PERFORM 121-PRINT-EXCEPT-HEADINGS.
+           PERFORM 122-PRINT-PAYROLL-HEADINGS.
+           PERFORM 123-PRINT-AUDIT-HEADINGS.
+
              IF WS-MAST-STATUS NOT = '00'
                MOVE 'NO' TO MORE-RECORDS
                DISPLAY '******************************'
@@ -215,8 +478,84 @@
                DISPLAY ' ERROR IN OPENING THE MASTER FILE'
                DISPLAY ' FILE STATUS IS ', WS-MAST-STATUS
                DISPLAY '*******************************'
+               MOVE SPACES TO EX-EMPNO
+               MOVE SPACES TO EX-PROJNO
+               MOVE ZEROS TO EX-ACTNO
+               STRING 'EMPLOYEE-DATA OPEN FAILED, STATUS='
+                   WS-MAST-STATUS DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+               PERFORM 333-WRITE-DB-EXCEPTION
+               SET JOB-ABORTED TO TRUE
             END-IF.
 
+           IF WS-MAST-STATUS = '00'
+              PERFORM 105-CHECK-RESTART
+           END-IF.
+
+      ***************************************************************
+      * 105-CHECK-RESTART.
+      *  - IF A PRIOR RUN LEFT A CHECKPOINT RECORD, REPOSITION
+      *    EMPLOYEE-DATA PAST THE LAST EMPLOYEE THAT WAS SUCCESSFULLY
+      *    COMMITTED SO A RESTART DOES NOT REPROCESS THE WHOLE FILE
+      ***************************************************************
+       105-CHECK-RESTART.
+           MOVE ZEROS TO WS-CHECKPOINT-EMPNO.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                    CONTINUE
+                  NOT AT END
+                    MOVE CK-LAST-EMPNO TO WS-CHECKPOINT-EMPNO
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              IF WS-CKPT-STATUS NOT = '35'
+                 DISPLAY '******************************'
+                 DISPLAY ' 105-CHECK-RESTART'
+                 DISPLAY ' ERROR OPENING CHECKPOINT FILE'
+                 DISPLAY ' FILE STATUS IS ', WS-CKPT-STATUS
+                 DISPLAY '*******************************'
+                 MOVE SPACES TO EX-EMPNO
+                 MOVE SPACES TO EX-PROJNO
+                 MOVE ZEROS TO EX-ACTNO
+                 STRING 'CHECKPOINT OPEN FAILED, STATUS='
+                     WS-CKPT-STATUS DELIMITED BY SIZE
+                     INTO WS-REJECT-REASON
+                 PERFORM 333-WRITE-DB-EXCEPTION
+              END-IF
+           END-IF.
+
+           IF WS-CHECKPOINT-EMPNO > ZERO
+              MOVE WS-CHECKPOINT-EMPNO TO ER-EMP-NUM
+              START EMPLOYEE-DATA KEY GREATER THAN ER-EMP-NUM
+                  INVALID KEY
+                    DISPLAY '******************************'
+                    DISPLAY ' 105-CHECK-RESTART'
+                    DISPLAY ' CHECKPOINT EMPNO ', WS-CHECKPOINT-EMPNO
+                    DISPLAY ' NOT REPOSITIONABLE - READING FROM TOP'
+                    DISPLAY '*******************************'
+              END-START
+           END-IF.
+
+      ***************************************************************
+      * 107-WRITE-SEGS-EXCEPTION.
+      *  - LOG AN EMPLOYEE-DATA RECORD WHOSE ER-EMP-SEGS VALUE FALLS
+      *    OUTSIDE THE OCCURS 0 TO 3 RANGE INSTEAD OF LETTING IT
+      *    OVERRUN THE ER-PROJ-SEG TABLE
+      ***************************************************************
+       107-WRITE-SEGS-EXCEPTION.
+           MOVE ER-EMP-NUM TO EX-EMPNO.
+           MOVE SPACES TO EX-PROJNO.
+           MOVE ZEROS TO EX-ACTNO.
+           MOVE 'ER-EMP-SEGS OUTSIDE RANGE 0-3, SKIPPED'
+               TO EX-REASON.
+
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-EXCEPT-CNT.
 
       ***************************************************************
       * 320-ADD-EMP.
@@ -224,63 +563,102 @@
       ***************************************************************
         320-ADD-EMP.
            INITIALIZE WF-EMPNO.
-           MOVE ER-EMP-NUM (1:2) TO WF-EMPNO (1:2).
-           MOVE '8031' TO WF-EMPNO (3:4).
-
-           EXEC SQL
-               DELETE FROM SCM.EMPPROJACT
-                  WHERE EMPNO = :WF-EMPNO
-           END-EXEC.
+           MOVE ER-EMP-NUM TO WF-EMPNO.
 
+           PERFORM 326-AUDIT-EMPPROJACT.
 
-            EXEC SQL
-                DELETE FROM SCM.EMP
-                   WHERE EMPNO = :WF-EMPNO
-            END-EXEC.
-
-           IF SQLCODE  = 0 OR SQLCODE = 100
+           IF NOT EMP-COMMIT-FAILED
              EXEC SQL
-                  COMMIT
-             END-EXEC
-           ELSE
-           MOVE SQLCODE TO DISPLAY-SQLCODE
-           DISPLAY '******************************'
-           DISPLAY ' 320-ADD-EMP'
-           DISPLAY ' ERROR IN DELETING OLD RECORDS'
-           DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
-           DISPLAY '*******************************'
-
-           MOVE 'NO' TO MORE-RECORDS
-             EXEC SQL
-                  ROLLBACK
+                 DELETE FROM SCM.EMPPROJACT
+                    WHERE EMPNO = :WF-EMPNO
              END-EXEC
+
+             PERFORM 325-AUDIT-EMP-ROW
+
+             IF NOT EMP-COMMIT-FAILED
+                EXEC SQL
+                    DELETE FROM SCM.EMP
+                       WHERE EMPNO = :WF-EMPNO
+                END-EXEC
+
+               IF SQLCODE  = 0 OR SQLCODE = 100
+                 EXEC SQL
+                      COMMIT
+                 END-EXEC
+               ELSE
+               MOVE SQLCODE TO DISPLAY-SQLCODE
+               DISPLAY '******************************'
+               DISPLAY ' 320-ADD-EMP'
+               DISPLAY ' ERROR IN DELETING OLD RECORDS'
+               DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
+               DISPLAY '*******************************'
+               MOVE WF-EMPNO TO EX-EMPNO
+               MOVE SPACES TO EX-PROJNO
+               MOVE ZEROS TO EX-ACTNO
+               STRING 'ERROR DELETING OLD ROWS, SQLCODE='
+                   DISPLAY-SQLCODE DELIMITED BY SIZE
+                   INTO WS-REJECT-REASON
+               PERFORM 333-WRITE-DB-EXCEPTION
+
+               SET EMP-COMMIT-FAILED TO TRUE
+               SET JOB-ABORTED TO TRUE
+               MOVE 'NO' TO MORE-RECORDS
+                 EXEC SQL
+                      ROLLBACK
+                 END-EXEC
+               END-IF
+             END-IF
            END-IF.
 
-           EXEC SQL
-               INSERT INTO SCM.EMP
-                   VALUES( :WF-EMPNO,'BRANDON',
-                            'J', 'PAXTON', 'D11', '9999',
-                      (CURRENT DATE - 37 YEARS),
-                          'CLERK', 18, 'M', '1987-3-21', 50000.00,
-                          1600.00, 4220.00)
-           END-EXEC.
+           IF NOT EMP-COMMIT-FAILED
+             MOVE ER-EMP-FNAME     TO FIRSTNME
+             MOVE ER-EMP-MI        TO MIDINIT
+             MOVE ER-EMP-LNAME     TO LASTNAME
+             MOVE ER-EMP-DEPT      TO WORKDEPT
+             MOVE ER-EMP-PHONE     TO PHONENO
+             MOVE ER-EMP-HIREDATE  TO HIREDATE
+             MOVE ER-EMP-JOB       TO JOB
+             MOVE ER-EMP-EDLEVEL   TO EDLEVEL
+             MOVE ER-EMP-SEX       TO SEX
+             MOVE ER-EMP-BIRTHDATE TO BIRTHDATE
+             MOVE ER-EMP-SALARY    TO SALARY
+             MOVE ER-EMP-BONUS     TO BONUS
+             MOVE ER-EMP-COMM      TO COMM
 
-           IF SQLCODE  = 0
-             EXEC SQL
-                  COMMIT
-             END-EXEC
-           ELSE
-           MOVE SQLCODE TO DISPLAY-SQLCODE
-           MOVE SQLCODE TO DISPLAY-SQLCODE
-           DISPLAY '******************************'
-           DISPLAY ' 320-ADD-EMP'
-           DISPLAY ' ERROR IN INSERTING EMP REC'
-           DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
-           DISPLAY '*******************************'
-           MOVE 'NO' TO MORE-RECORDS
              EXEC SQL
-                  ROLLBACK
+                 INSERT INTO SCM.EMP
+                     VALUES( :WF-EMPNO, :FIRSTNME,
+                             :MIDINIT, :LASTNAME, :WORKDEPT, :PHONENO,
+                             :HIREDATE,
+                             :JOB, :EDLEVEL, :SEX, :BIRTHDATE, :SALARY,
+                             :BONUS, :COMM)
              END-EXEC
+
+             IF SQLCODE  = 0
+               EXEC SQL
+                    COMMIT
+               END-EXEC
+             ELSE
+             MOVE SQLCODE TO DISPLAY-SQLCODE
+             DISPLAY '******************************'
+             DISPLAY ' 320-ADD-EMP'
+             DISPLAY ' ERROR IN INSERTING EMP REC'
+             DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
+             DISPLAY '*******************************'
+             MOVE WF-EMPNO TO EX-EMPNO
+             MOVE SPACES TO EX-PROJNO
+             MOVE ZEROS TO EX-ACTNO
+             STRING 'ERROR INSERTING EMP REC, SQLCODE='
+                 DISPLAY-SQLCODE DELIMITED BY SIZE
+                 INTO WS-REJECT-REASON
+             PERFORM 333-WRITE-DB-EXCEPTION
+             SET EMP-COMMIT-FAILED TO TRUE
+             SET JOB-ABORTED TO TRUE
+             MOVE 'NO' TO MORE-RECORDS
+               EXEC SQL
+                    ROLLBACK
+               END-EXEC
+             END-IF
            END-IF.
 
       ***************************************************************
@@ -296,7 +674,19 @@
            MOVE ER-PROJ-START (PROJ-X) TO EMSTDATE.
            MOVE ER-PROJ-END (PROJ-X) TO EMENDATE.
 
+           PERFORM 322-VALIDATE-PROJ-SEG.
+
+           IF PROJ-SEG-VALID
+              PERFORM 324-VALIDATE-ACTNO
+           END-IF.
+
            IF ER-EMP-SEGS > 0
+             IF PROJ-SEG-INVALID
+               IF NOT EMP-COMMIT-FAILED
+                  PERFORM 323-WRITE-EXCEPTION
+               END-IF
+             ELSE
+              ADD EMPTIME TO WS-TOTAL-HOURS
               EXEC SQL
                  INSERT INTO SCM.EMPPROJACT
                     VALUES (:WF-EMPNO, :PROJNO,
@@ -315,11 +705,338 @@
              DISPLAY ' ERROR IN INSERTING INTO EMPPROJACT'
              DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
              DISPLAY '*******************************'
+             MOVE WF-EMPNO TO EX-EMPNO
+             MOVE PROJNO TO EX-PROJNO
+             MOVE TEMP-ACTNO TO EX-ACTNO
+             STRING 'ERROR INSERTING PROJACT, SQLCODE='
+                 DISPLAY-SQLCODE DELIMITED BY SIZE
+                 INTO WS-REJECT-REASON
+             PERFORM 333-WRITE-DB-EXCEPTION
+             SET EMP-COMMIT-FAILED TO TRUE
+             SET JOB-ABORTED TO TRUE
              MOVE 'NO' TO MORE-RECORDS
                EXEC SQL
                     ROLLBACK
                END-EXEC
              END-IF
+             END-IF
+           END-IF.
+      ***************************************************************
+      * 322-VALIDATE-PROJ-SEG.
+      *  - EDIT THE CURRENT ER-PROJ-SEG OCCURRENCE BEFORE IT IS
+      *    ALLOWED INTO SCM.EMPPROJACT
+      ***************************************************************
+        322-VALIDATE-PROJ-SEG.
+           SET PROJ-SEG-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF ER-PROJ-TIME (PROJ-X) < ZERO
+              OR ER-PROJ-TIME (PROJ-X) > WS-MAX-PROJ-HRS
+              SET PROJ-SEG-INVALID TO TRUE
+              MOVE 'HOURS OUT OF REASONABLE RANGE' TO WS-REJECT-REASON
+           END-IF.
+
+           IF PROJ-SEG-VALID
+              AND ER-PROJ-END (PROJ-X) < ER-PROJ-START (PROJ-X)
+              SET PROJ-SEG-INVALID TO TRUE
+              MOVE 'END DATE PRECEDES START DATE' TO WS-REJECT-REASON
+           END-IF.
+      ***************************************************************
+      * 323-WRITE-EXCEPTION.
+      *  - LOG A REJECTED PROJECT SEGMENT TO THE EXCEPTION REPORT
+      ***************************************************************
+        323-WRITE-EXCEPTION.
+           MOVE ER-EMP-NUM TO EX-EMPNO.
+           MOVE ER-PROJ-NUM (PROJ-X) TO EX-PROJNO.
+           MOVE ER-PROJ-ACTNO (PROJ-X) TO EX-ACTNO.
+           MOVE WS-REJECT-REASON TO EX-REASON.
+
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-EXCEPT-CNT.
+      ***************************************************************
+      * 324-VALIDATE-ACTNO.
+      *  - CONFIRM ER-PROJ-ACTNO EXISTS ON SCM.ACT BEFORE THE
+      *    SEGMENT IS ALLOWED INTO SCM.EMPPROJACT
+      ***************************************************************
+        324-VALIDATE-ACTNO.
+           EXEC SQL
+               SELECT ACTNO INTO :TEMP-ACTNO
+                  FROM SCM.ACT
+                  WHERE ACTNO = :TEMP-ACTNO
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET PROJ-SEG-INVALID TO TRUE
+              MOVE 'ACTIVITY CODE NOT FOUND ON SCM.ACT'
+                  TO WS-REJECT-REASON
+           ELSE
+             IF SQLCODE NOT = 0
+                MOVE SQLCODE TO DISPLAY-SQLCODE
+                DISPLAY '******************************'
+                DISPLAY ' 324-VALIDATE-ACTNO'
+                DISPLAY ' ERROR VALIDATING SCM.ACT'
+                DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
+                DISPLAY '*******************************'
+                SET PROJ-SEG-INVALID TO TRUE
+                MOVE WF-EMPNO TO EX-EMPNO
+                MOVE PROJNO TO EX-PROJNO
+                MOVE TEMP-ACTNO TO EX-ACTNO
+                STRING 'ERROR VALIDATING ACTNO, SQLCODE='
+                    DISPLAY-SQLCODE DELIMITED BY SIZE
+                    INTO WS-REJECT-REASON
+                PERFORM 333-WRITE-DB-EXCEPTION
+                SET EMP-COMMIT-FAILED TO TRUE
+                SET JOB-ABORTED TO TRUE
+                MOVE 'NO' TO MORE-RECORDS
+                EXEC SQL
+                     ROLLBACK
+                END-EXEC
+             END-IF
+           END-IF.
+      ***************************************************************
+      * 325-AUDIT-EMP-ROW.
+      *  - CAPTURE THE SCM.EMP ROW ABOUT TO BE DELETED SO THERE IS
+      *    A BEFORE-IMAGE TO SUPPORT PAYROLL CORRECTIONS
+      ***************************************************************
+        325-AUDIT-EMP-ROW.
+           EXEC SQL
+               SELECT FIRSTNME, LASTNAME, WORKDEPT, SALARY
+                  INTO :OLD-FIRSTNME, :OLD-LASTNAME, :OLD-WORKDEPT,
+                       :OLD-SALARY
+                  FROM SCM.EMP
+                  WHERE EMPNO = :WF-EMPNO
+           END-EXEC.
+
+           IF SQLCODE = 0
+              PERFORM 328-WRITE-EMP-AUDIT-LINE
+           ELSE
+             IF SQLCODE NOT = 100
+                MOVE SQLCODE TO DISPLAY-SQLCODE
+                DISPLAY '******************************'
+                DISPLAY ' 325-AUDIT-EMP-ROW'
+                DISPLAY ' ERROR FETCHING EMP AUDIT ROW'
+                DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
+                DISPLAY '*******************************'
+                MOVE WF-EMPNO TO EX-EMPNO
+                MOVE SPACES TO EX-PROJNO
+                MOVE ZEROS TO EX-ACTNO
+                STRING 'ERROR AUDITING EMP, SQLCODE='
+                    DISPLAY-SQLCODE DELIMITED BY SIZE
+                    INTO WS-REJECT-REASON
+                PERFORM 333-WRITE-DB-EXCEPTION
+                SET EMP-COMMIT-FAILED TO TRUE
+                SET JOB-ABORTED TO TRUE
+                MOVE 'NO' TO MORE-RECORDS
+                EXEC SQL
+                     ROLLBACK
+                END-EXEC
+             END-IF
+           END-IF.
+      ***************************************************************
+      * 326-AUDIT-EMPPROJACT.
+      *  - CAPTURE EVERY SCM.EMPPROJACT ROW ABOUT TO BE DELETED FOR
+      *    THIS EMPLOYEE SO THERE IS A BEFORE-IMAGE OF ITS PROJECT
+      *    AND ACTIVITY TIME
+      ***************************************************************
+        326-AUDIT-EMPPROJACT.
+           EXEC SQL
+               OPEN AUDCURS
+           END-EXEC.
+
+           EXEC SQL
+               FETCH AUDCURS
+                  INTO :OLD-PROJNO, :OLD-ACTNO, :OLD-EMPTIME,
+                       :OLD-EMSTDATE, :OLD-EMENDATE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE NOT = 0
+              PERFORM 327-WRITE-PROJ-AUDIT-LINE
+              EXEC SQL
+                  FETCH AUDCURS
+                     INTO :OLD-PROJNO, :OLD-ACTNO, :OLD-EMPTIME,
+                          :OLD-EMSTDATE, :OLD-EMENDATE
+              END-EXEC
+           END-PERFORM.
+
+           IF SQLCODE NOT = 100
+              MOVE SQLCODE TO DISPLAY-SQLCODE
+              DISPLAY '******************************'
+              DISPLAY ' 326-AUDIT-EMPPROJACT'
+              DISPLAY ' ERROR FETCHING EMPPROJACT AUDIT ROWS'
+              DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
+              DISPLAY '*******************************'
+              MOVE WF-EMPNO TO EX-EMPNO
+              MOVE SPACES TO EX-PROJNO
+              MOVE ZEROS TO EX-ACTNO
+              STRING 'ERROR AUDITING EMPPROJACT, SQLCODE='
+                  DISPLAY-SQLCODE DELIMITED BY SIZE
+                  INTO WS-REJECT-REASON
+              PERFORM 333-WRITE-DB-EXCEPTION
+              SET EMP-COMMIT-FAILED TO TRUE
+              SET JOB-ABORTED TO TRUE
+              MOVE 'NO' TO MORE-RECORDS
+              EXEC SQL
+                   ROLLBACK
+              END-EXEC
+           END-IF.
+
+           EXEC SQL
+               CLOSE AUDCURS
+           END-EXEC.
+      ***************************************************************
+      * 327-WRITE-PROJ-AUDIT-LINE.
+      *  - WRITE ONE BEFORE-IMAGE AUDIT LINE FOR AN EMPPROJACT ROW
+      ***************************************************************
+        327-WRITE-PROJ-AUDIT-LINE.
+           MOVE WF-EMPNO TO AU-EMPNO.
+           MOVE 'BEFORE PROJ DEL' TO AU-ACTION.
+           MOVE SPACES TO AU-DEPT.
+           MOVE ZEROS TO AU-SALARY.
+           MOVE OLD-PROJNO TO AU-PROJNO.
+           MOVE OLD-ACTNO TO AU-ACTNO.
+           MOVE OLD-EMPTIME TO AU-TIME.
+
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-REC.
+           WRITE AUDIT-REC AFTER ADVANCING 1 LINE.
+      ***************************************************************
+      * 328-WRITE-EMP-AUDIT-LINE.
+      *  - WRITE ONE BEFORE-IMAGE AUDIT LINE FOR AN SCM.EMP ROW
+      ***************************************************************
+        328-WRITE-EMP-AUDIT-LINE.
+           MOVE WF-EMPNO TO AU-EMPNO.
+           MOVE 'BEFORE EMP DEL' TO AU-ACTION.
+           MOVE OLD-WORKDEPT TO AU-DEPT.
+           MOVE OLD-SALARY TO AU-SALARY.
+           MOVE SPACES TO AU-PROJNO.
+           MOVE ZEROS TO AU-ACTNO.
+           MOVE ZEROS TO AU-TIME.
+
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-REC.
+           WRITE AUDIT-REC AFTER ADVANCING 1 LINE.
+      ***************************************************************
+      * 330-CALC-WAGE.
+      *  - ACCUMULATE STRAIGHT AND OVERTIME HOURS FOR THE EMPLOYEE
+      *    ACROSS ITS ER-PROJ-SEG OCCURRENCES AND COMPUTE THE
+      *    WEEKLY WAGE
+      ***************************************************************
+        330-CALC-WAGE.
+           SET WAGE-CALC-VALID TO TRUE.
+           MOVE ZEROS TO WS-STRAIGHT-HOURS.
+           MOVE ZEROS TO WS-OT-TOTAL.
+           MOVE ZEROS TO WS-HOURLY-RATE.
+           MOVE ZEROS TO WS-WAGES-EARNED.
+
+           IF WS-TOTAL-HOURS > 40
+              COMPUTE WS-OT-TOTAL = WS-TOTAL-HOURS - 40
+              MOVE 40 TO WS-STRAIGHT-HOURS
+           ELSE
+              MOVE WS-TOTAL-HOURS TO WS-STRAIGHT-HOURS
+           END-IF.
+
+           IF ER-EMP-SALARY > ZERO
+              COMPUTE WS-HOURLY-RATE ROUNDED = ER-EMP-SALARY / 2080
+                 ON SIZE ERROR
+                    SET WAGE-CALC-INVALID TO TRUE
+                    MOVE 'HOURLY RATE CALCULATION OVERFLOWED'
+                      TO WS-REJECT-REASON
+              END-COMPUTE
+           END-IF.
+
+           IF WAGE-CALC-VALID
+              COMPUTE WS-WAGES-EARNED ROUNDED =
+                  (WS-STRAIGHT-HOURS * WS-HOURLY-RATE) +
+                  (WS-OT-TOTAL * WS-HOURLY-RATE * 1.5)
+                 ON SIZE ERROR
+                    SET WAGE-CALC-INVALID TO TRUE
+                    MOVE 'WEEKLY WAGE CALCULATION OVERFLOWED'
+                      TO WS-REJECT-REASON
+              END-COMPUTE
+           END-IF.
+
+           ADD 1 TO WS-EMP-CNT.
+
+           IF WAGE-CALC-INVALID
+              PERFORM 332-WRITE-WAGE-EXCEPTION
+           ELSE
+              PERFORM 331-WRITE-PAYROLL-LINE
+           END-IF.
+      ***************************************************************
+      * 331-WRITE-PAYROLL-LINE.
+      *  - PRINT ONE PAYROLL REGISTER LINE FOR THE CURRENT EMPLOYEE
+      ***************************************************************
+        331-WRITE-PAYROLL-LINE.
+           MOVE ER-EMP-NUM TO PR-EMPNO.
+           MOVE WS-STRAIGHT-HOURS TO PR-REG-HRS.
+           MOVE WS-OT-TOTAL TO PR-OT-HRS.
+           MOVE WS-WAGES-EARNED TO PR-WAGE.
+
+           MOVE PAYROLL-DETAIL-LINE TO PAYROLL-REC.
+           WRITE PAYROLL-REC AFTER ADVANCING 1 LINE.
+      ***************************************************************
+      * 332-WRITE-WAGE-EXCEPTION.
+      *  - LOG AN EMPLOYEE WHOSE WAGE CALCULATION OVERFLOWED TO THE
+      *    EXCEPTION REPORT INSTEAD OF PRINTING A CORRUPTED FIGURE
+      ***************************************************************
+        332-WRITE-WAGE-EXCEPTION.
+           MOVE ER-EMP-NUM TO EX-EMPNO.
+           MOVE SPACES TO EX-PROJNO.
+           MOVE ZEROS TO EX-ACTNO.
+           MOVE WS-REJECT-REASON TO EX-REASON.
+
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-EXCEPT-CNT.
+      ***************************************************************
+      * 333-WRITE-DB-EXCEPTION.
+      *  - LOG A GENERIC OPEN/SQLCODE FAILURE TO THE EXCEPTION
+      *    REPORT.  CALLER MOVES THE APPLICABLE KEY TO EX-EMPNO, THE
+      *    APPLICABLE PROJECT/ACTIVITY CONTEXT (OR SPACES/ZEROS WHEN
+      *    NONE APPLIES) TO EX-PROJNO/EX-ACTNO, AND THE REASON TEXT TO
+      *    WS-REJECT-REASON BEFORE CALLING
+      ***************************************************************
+        333-WRITE-DB-EXCEPTION.
+           MOVE WS-REJECT-REASON TO EX-REASON.
+
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+
+           ADD 1 TO WS-EXCEPT-CNT.
+      ***************************************************************
+      * 340-WRITE-CHECKPOINT.
+      *  - PERIODICALLY PERSIST THE LAST SUCCESSFULLY COMMITTED
+      *    ER-EMP-NUM SO A RESTART CAN RESUME FROM THIS POINT
+      *    INSTEAD OF REPROCESSING THE WHOLE BATCH WINDOW
+      ***************************************************************
+        340-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+              MOVE ER-EMP-NUM TO CK-LAST-EMPNO
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF WS-CKPT-STATUS NOT = '00'
+                 MOVE ER-EMP-NUM TO EX-EMPNO
+                 MOVE SPACES TO EX-PROJNO
+                 MOVE ZEROS TO EX-ACTNO
+                 STRING 'CHECKPOINT OPEN FAILED, STATUS='
+                     WS-CKPT-STATUS DELIMITED BY SIZE
+                     INTO WS-REJECT-REASON
+                 PERFORM 333-WRITE-DB-EXCEPTION
+              ELSE
+                 WRITE CHECKPOINT-RECORD
+                 IF WS-CKPT-STATUS NOT = '00'
+                    MOVE ER-EMP-NUM TO EX-EMPNO
+                    MOVE SPACES TO EX-PROJNO
+                    MOVE ZEROS TO EX-ACTNO
+                    STRING 'CHECKPOINT WRITE FAILED, STATUS='
+                        WS-CKPT-STATUS DELIMITED BY SIZE
+                        INTO WS-REJECT-REASON
+                    PERFORM 333-WRITE-DB-EXCEPTION
+                 END-IF
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+              MOVE ZERO TO WS-CKPT-COUNTER
            END-IF.
       *********************************
       *  110-WRITE-DATA.
@@ -337,12 +1054,16 @@
                  FETCH EMPCURS
                      INTO  :DL-EMPNO, :DL-NAME, :DL-WORKDEPT,
                            :SALARY, :DL-HIREDT, :DL-PROJNO, :ACTDESC,
-                           :DL-EMSTDATE
+                           :DL-EMSTDATE, :WS-EXT-LASTNAME,
+                           :WS-EXT-FIRSTNME, :WS-EXT-MIDINIT
              END-EXEC.
 
 
              IF SQLCODE = 100
                  SET EOJ-T TO TRUE
+                 IF WS-DEPT-COUNT > 0
+                    PERFORM 130-PRINT-DEPT-TOTAL
+                 END-IF
              END-IF.
              IF SQLCODE NOT = 100 AND SQLCODE NOT = 0
                 MOVE SQLCODE TO DISPLAY-SQLCODE
@@ -351,6 +1072,13 @@
                 DISPLAY ' ERROR IN WRITING DATA TO OUTPUT'
                 DISPLAY ' SQL STATUS IS ', DISPLAY-SQLCODE
                 DISPLAY '*******************************'
+                MOVE DL-EMPNO TO EX-EMPNO
+                MOVE SPACES TO EX-PROJNO
+                MOVE ZEROS TO EX-ACTNO
+                STRING 'ERROR FETCHING EMPCURS, SQLCODE='
+                    DISPLAY-SQLCODE DELIMITED BY SIZE
+                    INTO WS-REJECT-REASON
+                PERFORM 333-WRITE-DB-EXCEPTION
                  SET EOJ-T TO TRUE
              END-IF.
 
@@ -361,6 +1089,26 @@
                    PERFORM 120-PRINT-HEADINGS
               END-IF
 
+              IF DL-WORKDEPT NOT = TEMP-WORKDEPT AND NOT FIRST-DEPT-Y
+                   PERFORM 130-PRINT-DEPT-TOTAL
+              END-IF
+
+              IF DL-WORKDEPT NOT = TEMP-WORKDEPT
+                   PERFORM 131-INIT-DEPT-TOTAL
+              END-IF
+
+              IF DL-EMPNO NOT = TEMP-EMPNO
+                 ADD 1 TO WS-DEPT-COUNT
+                 ADD SALARY TO WS-DEPT-TOTAL
+                 IF SALARY < WS-DEPT-MIN
+                    MOVE SALARY TO WS-DEPT-MIN
+                 END-IF
+                 IF SALARY > WS-DEPT-MAX
+                    MOVE SALARY TO WS-DEPT-MAX
+                 END-IF
+              END-IF
+              MOVE DL-WORKDEPT TO TEMP-WORKDEPT
+              SET FIRST-DEPT-N TO TRUE
 
               MOVE ACTDESC-TEXT TO DL-ACTDESC
               MOVE DL-EMPNO TO  TEMP-EMPNO
@@ -368,6 +1116,18 @@
 
               MOVE DETAIL-LINE TO PRINT-REC
               WRITE PRINT-REC AFTER ADVANCING 1 LINE
+
+              MOVE DL-EMPNO      TO EXT-EMPNO
+              MOVE WS-EXT-LASTNAME  TO EXT-LASTNAME
+              MOVE WS-EXT-FIRSTNME  TO EXT-FIRSTNME
+              MOVE WS-EXT-MIDINIT   TO EXT-MIDINIT
+              MOVE DL-WORKDEPT   TO EXT-WORKDEPT
+              MOVE SALARY        TO EXT-SALARY
+              MOVE DL-HIREDT     TO EXT-HIREDT
+              MOVE DL-PROJNO     TO EXT-PROJNO
+              MOVE DL-EMSTDATE   TO EXT-EMSTDATE
+              MOVE EXTRACT-DETAIL-LINE TO EXTRACT-REC
+              WRITE EXTRACT-REC AFTER ADVANCING 1 LINE
              END-IF.
 
              SET F-REC-F TO TRUE.
@@ -380,6 +1140,65 @@
             WRITE PRINT-REC AFTER SPACE-CONT.
             MOVE 14 TO SPACE-CONT.
       *********************************
+      *  121-PRINT-EXCEPT-HEADINGS.
+      **********************************
+       121-PRINT-EXCEPT-HEADINGS.
+
+            MOVE EXCEPT-HEADING-LINE TO EXCEPT-REC.
+            WRITE EXCEPT-REC AFTER ADVANCING 2 LINES.
+      *********************************
+      *  122-PRINT-PAYROLL-HEADINGS.
+      **********************************
+       122-PRINT-PAYROLL-HEADINGS.
+
+            MOVE PAYROLL-HEADING-LINE TO PAYROLL-REC.
+            WRITE PAYROLL-REC AFTER ADVANCING 2 LINES.
+      *********************************
+      *  123-PRINT-AUDIT-HEADINGS.
+      **********************************
+       123-PRINT-AUDIT-HEADINGS.
+
+            MOVE AUDIT-HEADING-LINE TO AUDIT-REC.
+            WRITE AUDIT-REC AFTER ADVANCING 2 LINES.
+      *********************************
+      *  124-PRINT-DEPT-HEADINGS.
+      *   - PRINT THE COLUMN HEADING ROW FOR THE DEPARTMENT SUBTOTAL
+      *     LINES 130-PRINT-DEPT-TOTAL WRITES TO YOUR-LISTING
+      **********************************
+       124-PRINT-DEPT-HEADINGS.
+
+            MOVE DEPT-TOTAL-HEADING TO PRINT-REC.
+            WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+      *********************************
+      *  130-PRINT-DEPT-TOTAL.
+      *   - PRINT THE SUBTOTAL LINE FOR THE DEPARTMENT THAT JUST
+      *     ENDED ON THE YOUR-LISTING REPORT
+      **********************************
+       130-PRINT-DEPT-TOTAL.
+
+            COMPUTE WS-DEPT-AVG ROUNDED =
+                WS-DEPT-TOTAL / WS-DEPT-COUNT.
+
+            MOVE TEMP-WORKDEPT TO DT-DEPT.
+            MOVE WS-DEPT-COUNT TO DT-COUNT.
+            MOVE WS-DEPT-AVG TO DT-AVG.
+            MOVE WS-DEPT-MIN TO DT-MIN.
+            MOVE WS-DEPT-MAX TO DT-MAX.
+
+            MOVE DEPT-TOTAL-DETAIL TO PRINT-REC.
+            WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+      *********************************
+      *  131-INIT-DEPT-TOTAL.
+      *   - RESET THE DEPARTMENT SUBTOTAL ACCUMULATORS WHEN
+      *     DL-WORKDEPT CHANGES
+      **********************************
+       131-INIT-DEPT-TOTAL.
+
+            MOVE ZEROS TO WS-DEPT-COUNT.
+            MOVE ZEROS TO WS-DEPT-TOTAL.
+            MOVE SALARY TO WS-DEPT-MIN.
+            MOVE SALARY TO WS-DEPT-MAX.
+      *********************************
       *  150-EOJ.
       **********************************
         150-EOJ.
@@ -388,7 +1207,8 @@
               SELECT COUNT(*), AVG(SALARY), MIN(SALARY), MAX(SALARY)
               INTO :WF-COUNT, :WF-AVG, :WF-MIN, :WF-MAX
               FROM SCM.EMP
-              WHERE HIREDATE >= CURRENT DATE - 37 YEARS
+              WHERE HIREDATE >= CURRENT DATE - :WS-HIREDATE-YEARS
+                                   YEARS
             END-EXEC.
 
             IF SQLCODE NOT = 0
@@ -411,10 +1231,37 @@
             MOVE TOTAL-DETAIL TO PRINT-REC
             WRITE PRINT-REC AFTER ADVANCING 1 LINE.
 
+            MOVE WS-EXCEPT-CNT TO EX-TOT-CNT.
+            MOVE EXCEPT-TOTAL-LINE TO EXCEPT-REC.
+            WRITE EXCEPT-REC AFTER ADVANCING 2 LINES.
+
+            MOVE WS-EMP-CNT TO PR-TOT-CNT.
+            MOVE PAYROLL-TOTAL-LINE TO PAYROLL-REC.
+            WRITE PAYROLL-REC AFTER ADVANCING 2 LINES.
+
+            IF NOT JOB-ABORTED
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = '00'
+                  MOVE SPACES TO EX-EMPNO
+                  MOVE SPACES TO EX-PROJNO
+                  MOVE ZEROS TO EX-ACTNO
+                  STRING 'CHECKPOINT CLEAR FAILED, STATUS='
+                      WS-CKPT-STATUS DELIMITED BY SIZE
+                      INTO WS-REJECT-REASON
+                  PERFORM 333-WRITE-DB-EXCEPTION
+               ELSE
+                  CLOSE CHECKPOINT-FILE
+               END-IF
+            END-IF.
+
             EXEC SQL
               CLOSE EMPCURS
             END-EXEC.
 
                CLOSE YOUR-LISTING.
+               CLOSE EXCEPT-LISTING.
+               CLOSE PAYROLL-REG.
+               CLOSE AUDIT-LISTING.
+               CLOSE EXTRACT-FILE.
                STOP RUN.
 
